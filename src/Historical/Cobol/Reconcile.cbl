@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconcile.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PDF-REPORT-FILE ASSIGN TO "REPORT.PDF"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT HTML-REPORT-FILE ASSIGN TO "REPORT.HTML"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CSV-REPORT-FILE ASSIGN TO "REPORT.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT XML-REPORT-FILE ASSIGN TO "REPORT.XML"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RECON-EXCEPTION-LOG ASSIGN TO "RECONEXC.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PDF-REPORT-FILE.
+       01  PDF-REPORT-LINE          PIC X(80).
+
+       FD  HTML-REPORT-FILE.
+       01  HTML-REPORT-LINE         PIC X(80).
+
+       FD  CSV-REPORT-FILE.
+       01  CSV-REPORT-LINE          PIC X(80).
+
+       FD  XML-REPORT-FILE.
+       01  XML-REPORT-LINE          PIC X(80).
+
+       FD  RECON-EXCEPTION-LOG.
+       COPY ReconExc.
+
+       WORKING-STORAGE SECTION.
+       01 REPORT-TYPE        PIC X(10).
+       01 REPORT-TYPE-LIST.
+           05 REPORT-TYPE-ENTRY OCCURS 4 TIMES INDEXED BY RPT-IDX.
+               10 RPT-LIST-CODE     PIC X(10).
+       01 WS-REPORT-EOF-FLAG PIC X VALUE "N".
+           88 REPORT-LINE-EOF        VALUE "Y".
+       01 WS-EXPECTED-COUNT  PIC 9(7).
+       01 WS-ACTUAL-COUNT    PIC 9(7).
+       01 WS-REPORT-VALID-FLAG PIC X VALUE "N".
+           88 REPORT-TYPE-IS-VALID   VALUE "Y".
+       COPY RunParm.
+
+       LINKAGE SECTION.
+       COPY QueryResultSet.
+
+       PROCEDURE DIVISION USING QUERY-RESULT-SET.
+
+       MOVE "pdf"  TO RPT-LIST-CODE(1)
+       MOVE "html" TO RPT-LIST-CODE(2)
+       MOVE "csv"  TO RPT-LIST-CODE(3)
+       MOVE "xml"  TO RPT-LIST-CODE(4)
+       IF QRS-COUNT = 0
+           MOVE 1 TO WS-EXPECTED-COUNT
+       ELSE
+           MOVE QRS-COUNT TO WS-EXPECTED-COUNT
+       END-IF
+       PERFORM VARYING RPT-IDX FROM 1 BY 1 UNTIL RPT-IDX > 4
+           MOVE RPT-LIST-CODE(RPT-IDX) TO REPORT-TYPE
+           PERFORM VALIDATE-REPORT-TYPE
+           IF REPORT-TYPE-IS-VALID
+               PERFORM RECONCILE-REPORT
+           ELSE
+               DISPLAY "Skipping reconciliation for inactive report "
+                   "type: " REPORT-TYPE
+           END-IF
+       END-PERFORM
+       GOBACK.
+
+       VALIDATE-REPORT-TYPE SECTION.
+           MOVE "N" TO WS-REPORT-VALID-FLAG
+           SET RUN-PARM-REPORT-IDX TO 1
+           SEARCH RUN-PARM-REPORT-ENTRY
+               AT END CONTINUE
+               WHEN RUN-PARM-REPORT-CODE(RUN-PARM-REPORT-IDX)
+                       = REPORT-TYPE
+                   AND RUN-PARM-REPORT-ACTIVE(RUN-PARM-REPORT-IDX)
+                       = "Y"
+                   MOVE "Y" TO WS-REPORT-VALID-FLAG
+           END-SEARCH
+           .
+
+       RECONCILE-REPORT SECTION.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           EVALUATE REPORT-TYPE
+               WHEN "pdf"
+                   MOVE "N" TO WS-REPORT-EOF-FLAG
+                   OPEN INPUT PDF-REPORT-FILE
+                   PERFORM UNTIL REPORT-LINE-EOF
+                       READ PDF-REPORT-FILE
+                           AT END SET REPORT-LINE-EOF TO TRUE
+                           NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE PDF-REPORT-FILE
+               WHEN "html"
+                   MOVE "N" TO WS-REPORT-EOF-FLAG
+                   OPEN INPUT HTML-REPORT-FILE
+                   PERFORM UNTIL REPORT-LINE-EOF
+                       READ HTML-REPORT-FILE
+                           AT END SET REPORT-LINE-EOF TO TRUE
+                           NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE HTML-REPORT-FILE
+               WHEN "csv"
+                   MOVE "N" TO WS-REPORT-EOF-FLAG
+                   OPEN INPUT CSV-REPORT-FILE
+                   PERFORM UNTIL REPORT-LINE-EOF
+                       READ CSV-REPORT-FILE
+                           AT END SET REPORT-LINE-EOF TO TRUE
+                           NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE CSV-REPORT-FILE
+               WHEN "xml"
+                   MOVE "N" TO WS-REPORT-EOF-FLAG
+                   OPEN INPUT XML-REPORT-FILE
+                   PERFORM UNTIL REPORT-LINE-EOF
+                       READ XML-REPORT-FILE
+                           AT END SET REPORT-LINE-EOF TO TRUE
+                           NOT AT END ADD 1 TO WS-ACTUAL-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE XML-REPORT-FILE
+           END-EVALUATE
+           IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "Reconciliation exception for " REPORT-TYPE
+                   ": expected " WS-EXPECTED-COUNT
+                   " actual " WS-ACTUAL-COUNT
+               PERFORM WRITE-RECON-EXCEPTION
+           END-IF
+           .
+
+       WRITE-RECON-EXCEPTION SECTION.
+           MOVE REPORT-TYPE TO RECON-REPORT-TYPE
+           MOVE WS-EXPECTED-COUNT TO RECON-EXPECTED-COUNT
+           MOVE WS-ACTUAL-COUNT TO RECON-ACTUAL-COUNT
+           MOVE FUNCTION CURRENT-DATE TO RECON-TIMESTAMP
+           OPEN EXTEND RECON-EXCEPTION-LOG
+           WRITE RECON-EXCEPTION-RECORD
+           CLOSE RECON-EXCEPTION-LOG
+           .
