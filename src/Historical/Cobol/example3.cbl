@@ -1,25 +1,308 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Example3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PDF-REPORT-FILE ASSIGN TO "REPORT.PDF"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT HTML-REPORT-FILE ASSIGN TO "REPORT.HTML"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CSV-REPORT-FILE ASSIGN TO "REPORT.CSV"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT XML-REPORT-FILE ASSIGN TO "REPORT.XML"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-CHECKPOINT-FILE ASSIGN TO "RPTCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-DISTRIBUTION-LIST ASSIGN TO "DISTLIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-AUDIT-LOG ASSIGN TO "RUNAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PDF-REPORT-FILE.
+       01  PDF-REPORT-LINE          PIC X(80).
+
+       FD  HTML-REPORT-FILE.
+       01  HTML-REPORT-LINE         PIC X(80).
+
+       FD  CSV-REPORT-FILE.
+       01  CSV-REPORT-LINE          PIC X(80).
+
+       FD  XML-REPORT-FILE.
+       01  XML-REPORT-LINE          PIC X(80).
+
+       FD  REPORT-CHECKPOINT-FILE.
+       COPY Checkpoint.
+
+       FD  REPORT-DISTRIBUTION-LIST.
+       COPY DistList.
+
+       FD  RUN-AUDIT-LOG.
+       COPY AuditRec.
+
        WORKING-STORAGE SECTION.
        01 REPORT-TYPE        PIC X(10).
-       PROCEDURE DIVISION.
+       01 WS-RESTART-REPORT-TYPE  PIC X(10).
+       01 REPORT-TYPE-LIST.
+           05 REPORT-TYPE-ENTRY OCCURS 4 TIMES INDEXED BY RPT-IDX.
+               10 RPT-LIST-CODE     PIC X(10).
+       01 RPT-START-IDX      PIC 9(2) VALUE 1.
+       01 WS-DIST-EOF-FLAG   PIC X VALUE "N".
+           88 DIST-LIST-EOF          VALUE "Y".
+       01 DIST-LIST-COUNT    PIC 9(4) VALUE ZERO.
+       01 DIST-LIST-TABLE.
+           05 DIST-LIST-ENTRY OCCURS 20 TIMES INDEXED BY DIST-IDX.
+               10 TBL-DIST-REPORT-TYPE  PIC X(10).
+               10 TBL-DIST-RECIPIENT    PIC X(50).
+       01 WS-REPORT-LINE-IDX PIC 9(4).
+       01 WS-REPORT-VALID-FLAG PIC X VALUE "N".
+           88 REPORT-TYPE-IS-VALID   VALUE "Y".
+       01 WS-AUDIT-START-TS   PIC X(21).
+       01 WS-AUDIT-STATUS     PIC X(9).
+       01 WS-CKPT-EOF-FLAG   PIC X VALUE "N".
+           88 CKPT-FILE-EOF          VALUE "Y".
+       01 WS-CKPT-FOUND-FLAG PIC X VALUE "N".
+           88 CKPT-RESTART-CONFIRMED VALUE "Y".
+       01 CKPT-LIST-COUNT    PIC 9(4) VALUE ZERO.
+       01 CKPT-LIST-TABLE.
+           05 CKPT-LIST-ENTRY OCCURS 100 TIMES INDEXED BY CKPT-IDX.
+               10 TBL-CKPT-REPORT-TYPE  PIC X(10).
+       COPY RunParm.
+
+       LINKAGE SECTION.
+       COPY QueryResultSet.
+
+       PROCEDURE DIVISION USING QUERY-RESULT-SET.
+
+       MOVE "pdf"  TO RPT-LIST-CODE(1)
+       MOVE "html" TO RPT-LIST-CODE(2)
+       MOVE "csv"  TO RPT-LIST-CODE(3)
+       MOVE "xml"  TO RPT-LIST-CODE(4)
+       ACCEPT WS-RESTART-REPORT-TYPE
+           FROM ENVIRONMENT "RESTART-REPORT-TYPE"
+       PERFORM LOAD-CHECKPOINTS
+       PERFORM DETERMINE-RESTART-POINT
+       PERFORM LOAD-DISTRIBUTION-LIST
+       PERFORM VARYING RPT-IDX FROM RPT-START-IDX BY 1
+               UNTIL RPT-IDX > 4
+           MOVE RPT-LIST-CODE(RPT-IDX) TO REPORT-TYPE
+           PERFORM TEST-REPORT
+       END-PERFORM
+       GOBACK.
+
+       LOAD-CHECKPOINTS SECTION.
+           OPEN INPUT REPORT-CHECKPOINT-FILE
+           PERFORM UNTIL CKPT-FILE-EOF
+               READ REPORT-CHECKPOINT-FILE
+                   AT END SET CKPT-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF CKPT-STATUS = "COMPLETE"
+                           IF CKPT-LIST-COUNT < 100
+                               ADD 1 TO CKPT-LIST-COUNT
+                               SET CKPT-IDX TO CKPT-LIST-COUNT
+                               MOVE CKPT-REPORT-TYPE
+                                   TO TBL-CKPT-REPORT-TYPE(CKPT-IDX)
+                           ELSE
+                               DISPLAY "LOAD-CHECKPOINTS: RPTCKPT.DAT "
+                                   "has more than 100 COMPLETE records "
+                                   "-- ignoring the rest"
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REPORT-CHECKPOINT-FILE
+           .
 
-       PERFORM TEST-REPORT WITH REPORT-TYPE "pdf"
-       PERFORM TEST-REPORT WITH REPORT-TYPE "html"
-       STOP RUN.
+       DETERMINE-RESTART-POINT SECTION.
+           MOVE 1 TO RPT-START-IDX
+           IF WS-RESTART-REPORT-TYPE NOT = SPACES
+               MOVE "N" TO WS-CKPT-FOUND-FLAG
+               PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                       UNTIL CKPT-IDX > CKPT-LIST-COUNT
+                   IF TBL-CKPT-REPORT-TYPE(CKPT-IDX)
+                           = WS-RESTART-REPORT-TYPE
+                       MOVE "Y" TO WS-CKPT-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+               IF CKPT-RESTART-CONFIRMED
+                   PERFORM VARYING RPT-IDX FROM 1 BY 1
+                           UNTIL RPT-IDX > 4
+                       IF RPT-LIST-CODE(RPT-IDX)
+                               = WS-RESTART-REPORT-TYPE
+                           COMPUTE RPT-START-IDX = RPT-IDX + 1
+                       END-IF
+                   END-PERFORM
+               ELSE
+                   DISPLAY "RESTART-REPORT-TYPE " WS-RESTART-REPORT-TYPE
+                       " has no COMPLETE checkpoint in RPTCKPT.DAT -- "
+                       "ignoring restart point, running full report set"
+               END-IF
+           END-IF
+           .
 
        TEST-REPORT SECTION.
-           DISPLAY "Testing report type: " REPORT-TYPE
-           PERFORM GENERATE-REPORT
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-START-TS
+           PERFORM VALIDATE-REPORT-TYPE
+           IF REPORT-TYPE-IS-VALID
+               DISPLAY "Testing report type: " REPORT-TYPE
+               PERFORM GENERATE-REPORT
+               PERFORM DISTRIBUTE-REPORT
+               PERFORM WRITE-CHECKPOINT
+               MOVE "SUCCESS" TO WS-AUDIT-STATUS
+           ELSE
+               DISPLAY "Rejected invalid/inactive report type: "
+                   REPORT-TYPE
+               MOVE "REJECTED" TO WS-AUDIT-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE "Example3" TO AUDIT-PROGRAM-NAME
+           MOVE REPORT-TYPE TO AUDIT-PARM-VALUE
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+           MOVE WS-AUDIT-STATUS TO AUDIT-STATUS
+           OPEN EXTEND RUN-AUDIT-LOG
+           WRITE AUDIT-RECORD
+           CLOSE RUN-AUDIT-LOG
+           .
+
+       VALIDATE-REPORT-TYPE SECTION.
+           MOVE "N" TO WS-REPORT-VALID-FLAG
+           SET RUN-PARM-REPORT-IDX TO 1
+           SEARCH RUN-PARM-REPORT-ENTRY
+               AT END CONTINUE
+               WHEN RUN-PARM-REPORT-CODE(RUN-PARM-REPORT-IDX)
+                       = REPORT-TYPE
+                   AND RUN-PARM-REPORT-ACTIVE(RUN-PARM-REPORT-IDX)
+                       = "Y"
+                   MOVE "Y" TO WS-REPORT-VALID-FLAG
+           END-SEARCH
+           .
+
+       LOAD-DISTRIBUTION-LIST SECTION.
+           OPEN INPUT REPORT-DISTRIBUTION-LIST
+           PERFORM UNTIL DIST-LIST-EOF
+               READ REPORT-DISTRIBUTION-LIST
+                   AT END SET DIST-LIST-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO DIST-LIST-COUNT
+                       SET DIST-IDX TO DIST-LIST-COUNT
+                       MOVE DIST-REPORT-TYPE
+                           TO TBL-DIST-REPORT-TYPE(DIST-IDX)
+                       MOVE DIST-RECIPIENT
+                           TO TBL-DIST-RECIPIENT(DIST-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE REPORT-DISTRIBUTION-LIST
+           .
+
+       DISTRIBUTE-REPORT SECTION.
+           PERFORM VARYING DIST-IDX FROM 1 BY 1
+                   UNTIL DIST-IDX > DIST-LIST-COUNT
+               IF TBL-DIST-REPORT-TYPE(DIST-IDX) = REPORT-TYPE
+                   DISPLAY "Routing " REPORT-TYPE " report to "
+                       TBL-DIST-RECIPIENT(DIST-IDX)
+               END-IF
+           END-PERFORM
+           .
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE REPORT-TYPE TO CKPT-REPORT-TYPE
+           MOVE "COMPLETE" TO CKPT-STATUS
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           OPEN EXTEND REPORT-CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE REPORT-CHECKPOINT-FILE
            .
 
        GENERATE-REPORT SECTION.
            EVALUATE REPORT-TYPE
                WHEN "pdf"
                    DISPLAY "Generating PDF report"
+                   OPEN OUTPUT PDF-REPORT-FILE
+                   IF QRS-COUNT = 0
+                       MOVE "PDF report content" TO PDF-REPORT-LINE
+                       WRITE PDF-REPORT-LINE
+                   ELSE
+                       PERFORM VARYING WS-REPORT-LINE-IDX FROM 1 BY 1
+                               UNTIL WS-REPORT-LINE-IDX > QRS-COUNT
+                           MOVE SPACES TO PDF-REPORT-LINE
+                           STRING "PDF row: "
+                               QRS-DB-TYPE(WS-REPORT-LINE-IDX)
+                               " " QRS-QUERY-ID(WS-REPORT-LINE-IDX)
+                               " " QRS-ROW-COUNT(WS-REPORT-LINE-IDX)
+                               DELIMITED BY SIZE
+                               INTO PDF-REPORT-LINE
+                           WRITE PDF-REPORT-LINE
+                       END-PERFORM
+                   END-IF
+                   CLOSE PDF-REPORT-FILE
                WHEN "html"
                    DISPLAY "Generating HTML report"
+                   OPEN OUTPUT HTML-REPORT-FILE
+                   IF QRS-COUNT = 0
+                       MOVE "<html>HTML report content</html>"
+                           TO HTML-REPORT-LINE
+                       WRITE HTML-REPORT-LINE
+                   ELSE
+                       PERFORM VARYING WS-REPORT-LINE-IDX FROM 1 BY 1
+                               UNTIL WS-REPORT-LINE-IDX > QRS-COUNT
+                           MOVE SPACES TO HTML-REPORT-LINE
+                           STRING "<tr>"
+                               QRS-DB-TYPE(WS-REPORT-LINE-IDX)
+                               " " QRS-QUERY-ID(WS-REPORT-LINE-IDX)
+                               " " QRS-ROW-COUNT(WS-REPORT-LINE-IDX)
+                               "</tr>"
+                               DELIMITED BY SIZE
+                               INTO HTML-REPORT-LINE
+                           WRITE HTML-REPORT-LINE
+                       END-PERFORM
+                   END-IF
+                   CLOSE HTML-REPORT-FILE
+               WHEN "csv"
+                   DISPLAY "Generating CSV report"
+                   OPEN OUTPUT CSV-REPORT-FILE
+                   IF QRS-COUNT = 0
+                       MOVE "col1,col2,col3" TO CSV-REPORT-LINE
+                       WRITE CSV-REPORT-LINE
+                   ELSE
+                       PERFORM VARYING WS-REPORT-LINE-IDX FROM 1 BY 1
+                               UNTIL WS-REPORT-LINE-IDX > QRS-COUNT
+                           MOVE SPACES TO CSV-REPORT-LINE
+                           STRING QRS-DB-TYPE(WS-REPORT-LINE-IDX)
+                               "," QRS-QUERY-ID(WS-REPORT-LINE-IDX)
+                               "," QRS-ROW-COUNT(WS-REPORT-LINE-IDX)
+                               DELIMITED BY SIZE
+                               INTO CSV-REPORT-LINE
+                           WRITE CSV-REPORT-LINE
+                       END-PERFORM
+                   END-IF
+                   CLOSE CSV-REPORT-FILE
+               WHEN "xml"
+                   DISPLAY "Generating XML report"
+                   OPEN OUTPUT XML-REPORT-FILE
+                   IF QRS-COUNT = 0
+                       MOVE "<report>XML report content</report>"
+                           TO XML-REPORT-LINE
+                       WRITE XML-REPORT-LINE
+                   ELSE
+                       PERFORM VARYING WS-REPORT-LINE-IDX FROM 1 BY 1
+                               UNTIL WS-REPORT-LINE-IDX > QRS-COUNT
+                           MOVE SPACES TO XML-REPORT-LINE
+                           STRING "<row>"
+                               QRS-DB-TYPE(WS-REPORT-LINE-IDX)
+                               " " QRS-QUERY-ID(WS-REPORT-LINE-IDX)
+                               " " QRS-ROW-COUNT(WS-REPORT-LINE-IDX)
+                               "</row>"
+                               DELIMITED BY SIZE
+                               INTO XML-REPORT-LINE
+                           WRITE XML-REPORT-LINE
+                       END-PERFORM
+                   END-IF
+                   CLOSE XML-REPORT-FILE
                WHEN OTHER
                    DISPLAY "Unknown report type"
            END-EVALUATE
