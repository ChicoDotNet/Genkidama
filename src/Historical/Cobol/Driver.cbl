@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Driver.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY QueryResultSet.
+       01 WS-WORST-RETURN-CODE PIC S9(9) COMP-5 VALUE ZERO.
+       PROCEDURE DIVISION.
+
+       DISPLAY "Starting nightly cycle"
+       CALL "Example2" USING QUERY-RESULT-SET
+       IF RETURN-CODE > WS-WORST-RETURN-CODE
+           MOVE RETURN-CODE TO WS-WORST-RETURN-CODE
+       END-IF
+       CALL "Example1" USING QUERY-RESULT-SET
+       IF RETURN-CODE > WS-WORST-RETURN-CODE
+           MOVE RETURN-CODE TO WS-WORST-RETURN-CODE
+       END-IF
+       CALL "Example3" USING QUERY-RESULT-SET
+       IF RETURN-CODE > WS-WORST-RETURN-CODE
+           MOVE RETURN-CODE TO WS-WORST-RETURN-CODE
+       END-IF
+       CALL "Reconcile" USING QUERY-RESULT-SET
+       IF RETURN-CODE > WS-WORST-RETURN-CODE
+           MOVE RETURN-CODE TO WS-WORST-RETURN-CODE
+       END-IF
+       DISPLAY "Nightly cycle complete"
+       MOVE WS-WORST-RETURN-CODE TO RETURN-CODE
+       STOP RUN.
