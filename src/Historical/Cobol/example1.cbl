@@ -1,38 +1,167 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Example1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THEME-PARM-FILE ASSIGN TO "THEMEPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT THEME-REQUEST-FILE ASSIGN TO "THEMEREQ.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-AUDIT-LOG ASSIGN TO "RUNAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  THEME-PARM-FILE.
+       COPY ThemeParm.
+
+       FD  THEME-REQUEST-FILE.
+       COPY ThemeReq.
+
+       FD  RUN-AUDIT-LOG.
+       COPY AuditRec.
+
        WORKING-STORAGE SECTION.
        01 THEME        PIC X(5).
-       PROCEDURE DIVISION.
+       01 WS-PARM-EOF-FLAG  PIC X VALUE "N".
+           88 THEME-PARM-EOF        VALUE "Y".
+       01 WS-REQUEST-EOF-FLAG  PIC X VALUE "N".
+           88 THEME-REQUEST-EOF     VALUE "Y".
+       01 THEME-PARM-COUNT PIC 9(4) VALUE ZERO.
+       01 THEME-PARM-TABLE.
+           05 THEME-PARM-ENTRY OCCURS 10 TIMES INDEXED BY THEME-IDX.
+               10 TBL-THEME-CODE     PIC X(5).
+               10 TBL-BUTTON-ATTR    PIC X(20).
+               10 TBL-CHECKBOX-ATTR  PIC X(20).
+               10 TBL-TEXTBOX-ATTR   PIC X(20).
+               10 TBL-DROPDOWN-ATTR  PIC X(20).
+       01 WS-BUTTON-ATTR    PIC X(20).
+       01 WS-CHECKBOX-ATTR  PIC X(20).
+       01 WS-TEXTBOX-ATTR   PIC X(20).
+       01 WS-DROPDOWN-ATTR  PIC X(20).
+       01 WS-THEME-VALID-FLAG PIC X VALUE "N".
+           88 THEME-IS-VALID          VALUE "Y".
+       01 WS-AUDIT-START-TS  PIC X(21).
+       01 WS-AUDIT-STATUS    PIC X(9).
+       COPY RunParm.
+
+       LINKAGE SECTION.
+       COPY QueryResultSet.
 
-       PERFORM TEST-THEME WITH THEME "dark"
-       PERFORM TEST-THEME WITH THEME "light"
-       STOP RUN.
+       PROCEDURE DIVISION USING QUERY-RESULT-SET.
+
+       DISPLAY "Rendering dashboard for " QRS-COUNT
+           " query result set(s)"
+       PERFORM LOAD-THEME-PARMS
+       OPEN INPUT THEME-REQUEST-FILE
+       PERFORM UNTIL THEME-REQUEST-EOF
+           READ THEME-REQUEST-FILE
+               AT END SET THEME-REQUEST-EOF TO TRUE
+               NOT AT END
+                   MOVE REQ-THEME-CODE TO THEME
+                   PERFORM TEST-THEME
+           END-READ
+       END-PERFORM
+       CLOSE THEME-REQUEST-FILE
+       GOBACK.
+
+       LOAD-THEME-PARMS SECTION.
+           OPEN INPUT THEME-PARM-FILE
+           PERFORM UNTIL THEME-PARM-EOF
+               READ THEME-PARM-FILE
+                   AT END SET THEME-PARM-EOF TO TRUE
+                   NOT AT END
+                       IF THEME-PARM-COUNT < 10
+                           ADD 1 TO THEME-PARM-COUNT
+                           SET THEME-IDX TO THEME-PARM-COUNT
+                           MOVE PARM-THEME-CODE
+                               TO TBL-THEME-CODE(THEME-IDX)
+                           MOVE PARM-BUTTON-ATTR
+                               TO TBL-BUTTON-ATTR(THEME-IDX)
+                           MOVE PARM-CHECKBOX-ATTR
+                               TO TBL-CHECKBOX-ATTR(THEME-IDX)
+                           MOVE PARM-TEXTBOX-ATTR
+                               TO TBL-TEXTBOX-ATTR(THEME-IDX)
+                           MOVE PARM-DROPDOWN-ATTR
+                               TO TBL-DROPDOWN-ATTR(THEME-IDX)
+                       ELSE
+                           DISPLAY "LOAD-THEME-PARMS: THEMEPARM.DAT "
+                               "has more than 10 rows -- ignoring "
+                               "the rest"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE THEME-PARM-FILE
+           .
 
        TEST-THEME SECTION.
-           DISPLAY "Testing theme: " THEME
-           PERFORM CREATE-BUTTON
-           PERFORM CREATE-CHECKBOX
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-START-TS
+           PERFORM VALIDATE-THEME
+           IF THEME-IS-VALID
+               DISPLAY "Testing theme: " THEME
+               PERFORM FIND-THEME-PARM
+               PERFORM CREATE-BUTTON
+               PERFORM CREATE-CHECKBOX
+               PERFORM CREATE-TEXTBOX
+               PERFORM CREATE-DROPDOWN
+               MOVE "SUCCESS" TO WS-AUDIT-STATUS
+           ELSE
+               DISPLAY "Rejected invalid/inactive theme: " THEME
+               MOVE "REJECTED" TO WS-AUDIT-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE "Example1" TO AUDIT-PROGRAM-NAME
+           MOVE THEME TO AUDIT-PARM-VALUE
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+           MOVE WS-AUDIT-STATUS TO AUDIT-STATUS
+           OPEN EXTEND RUN-AUDIT-LOG
+           WRITE AUDIT-RECORD
+           CLOSE RUN-AUDIT-LOG
+           .
+
+       VALIDATE-THEME SECTION.
+           MOVE "N" TO WS-THEME-VALID-FLAG
+           SET RUN-PARM-THEME-IDX TO 1
+           SEARCH RUN-PARM-THEME-ENTRY
+               AT END CONTINUE
+               WHEN RUN-PARM-THEME-CODE(RUN-PARM-THEME-IDX) = THEME
+                   AND RUN-PARM-THEME-ACTIVE(RUN-PARM-THEME-IDX) = "Y"
+                   SET THEME-IS-VALID TO TRUE
+           END-SEARCH
+           .
+
+       FIND-THEME-PARM SECTION.
+           MOVE "Unknown Button" TO WS-BUTTON-ATTR
+           MOVE "Unknown Checkbox" TO WS-CHECKBOX-ATTR
+           MOVE "Unknown Textbox" TO WS-TEXTBOX-ATTR
+           MOVE "Unknown Dropdown" TO WS-DROPDOWN-ATTR
+           SET THEME-IDX TO 1
+           SEARCH THEME-PARM-ENTRY
+               AT END CONTINUE
+               WHEN TBL-THEME-CODE(THEME-IDX) = THEME
+                   MOVE TBL-BUTTON-ATTR(THEME-IDX) TO WS-BUTTON-ATTR
+                   MOVE TBL-CHECKBOX-ATTR(THEME-IDX) TO WS-CHECKBOX-ATTR
+                   MOVE TBL-TEXTBOX-ATTR(THEME-IDX) TO WS-TEXTBOX-ATTR
+                   MOVE TBL-DROPDOWN-ATTR(THEME-IDX) TO WS-DROPDOWN-ATTR
+           END-SEARCH
            .
 
        CREATE-BUTTON SECTION.
-           EVALUATE THEME
-               WHEN "dark"
-                   DISPLAY "Dark Button"
-               WHEN "light"
-                   DISPLAY "Light Button"
-               WHEN OTHER
-                   DISPLAY "Unknown Button"
-           END-EVALUATE
+           DISPLAY WS-BUTTON-ATTR
            .
 
        CREATE-CHECKBOX SECTION.
-           EVALUATE THEME
-               WHEN "dark"
-                   DISPLAY "Dark Checkbox"
-               WHEN "light"
-                   DISPLAY "Light Checkbox"
-               WHEN OTHER
-                   DISPLAY "Unknown Checkbox"
-           END-EVALUATE
+           DISPLAY WS-CHECKBOX-ATTR
+           .
+
+       CREATE-TEXTBOX SECTION.
+           DISPLAY WS-TEXTBOX-ATTR
+           .
+
+       CREATE-DROPDOWN SECTION.
+           DISPLAY WS-DROPDOWN-ATTR
            .
