@@ -1,28 +1,253 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Example2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DB-ERROR-LOG ASSIGN TO "DBERRLOG.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DB-CONN-PARM-FILE ASSIGN TO "DBCONNPM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT QUERY-PARM-FILE ASSIGN TO "QUERYPARM.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT QUERY-RESULT-FILE ASSIGN TO "QUERYRES.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT QUERY-CACHE-FILE ASSIGN TO "QUERYCACH.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-AUDIT-LOG ASSIGN TO "RUNAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DB-ERROR-LOG.
+       COPY DbErrorLog.
+
+       FD  RUN-AUDIT-LOG.
+       COPY AuditRec.
+
+       FD  DB-CONN-PARM-FILE.
+       COPY DbConnParm.
+
+       FD  QUERY-PARM-FILE.
+       COPY QueryParm.
+
+       FD  QUERY-RESULT-FILE.
+       COPY QueryResult.
+
+       FD  QUERY-CACHE-FILE.
+       COPY QueryCache.
+
        WORKING-STORAGE SECTION.
        01 DB-TYPE        PIC X(10).
-       PROCEDURE DIVISION.
+       01 WS-QPARM-EOF-FLAG PIC X VALUE "N".
+           88 QUERY-PARM-EOF        VALUE "Y".
+       01 QUERY-PARM-COUNT PIC 9(4) VALUE ZERO.
+       01 QUERY-PARM-TABLE.
+           05 QUERY-PARM-ENTRY OCCURS 50 TIMES INDEXED BY QPARM-IDX.
+               10 TBL-QPARM-QUERY-ID    PIC X(8).
+               10 TBL-QPARM-DB-TYPE     PIC X(10).
+               10 TBL-QPARM-SQL-TEXT    PIC X(100).
+       01 WS-QUERY-ROW-COUNT PIC 9(7).
+       01 WS-CONN-EOF-FLAG PIC X VALUE "N".
+           88 DB-CONN-PARM-EOF      VALUE "Y".
+       01 DB-CONN-PARM-COUNT PIC 9(4) VALUE ZERO.
+       01 DB-CONN-PARM-TABLE.
+           05 DB-CONN-PARM-ENTRY OCCURS 10 TIMES INDEXED BY CONN-IDX.
+               10 TBL-CONN-DB-TYPE       PIC X(10).
+               10 TBL-CONN-STRING        PIC X(60).
+               10 TBL-CONN-CREDS-REF     PIC X(30).
+       01 WS-CONN-STRING     PIC X(60).
+       01 WS-CONN-CREDS-REF  PIC X(30).
+       01 WS-DB-VALID-FLAG   PIC X VALUE "N".
+           88 DB-TYPE-IS-VALID        VALUE "Y".
+       01 WS-CACHE-EOF-FLAG PIC X VALUE "N".
+           88 QUERY-CACHE-EOF       VALUE "Y".
+       01 QUERY-CACHE-COUNT PIC 9(4) VALUE ZERO.
+       01 QUERY-CACHE-TABLE.
+           05 QUERY-CACHE-ENTRY OCCURS 100 TIMES INDEXED BY CACHE-IDX.
+               10 TBL-CACHE-DB-TYPE     PIC X(10).
+               10 TBL-CACHE-QUERY-ID    PIC X(8).
+               10 TBL-CACHE-DATE        PIC X(8).
+               10 TBL-CACHE-ROW-COUNT   PIC 9(7).
+       01 WS-TODAY-DATE      PIC X(8).
+       01 WS-CACHE-HIT-FLAG  PIC X VALUE "N".
+           88 QUERY-CACHE-HIT         VALUE "Y".
+       01 WS-ALL-CACHED-FLAG PIC X VALUE "N".
+           88 DB-TYPE-ALL-CACHED      VALUE "Y".
+       01 WS-AUDIT-START-TS  PIC X(21).
+       01 WS-AUDIT-STATUS    PIC X(9).
+       COPY RunParm.
+
+       LINKAGE SECTION.
+       COPY QueryResultSet.
+
+       PROCEDURE DIVISION USING QUERY-RESULT-SET.
 
-       PERFORM TEST-DB WITH DB-TYPE "postgresql"
-       PERFORM TEST-DB WITH DB-TYPE "mysql"
-       STOP RUN.
+       MOVE ZERO TO QRS-COUNT
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+       PERFORM LOAD-DB-CONN-PARMS
+       PERFORM LOAD-QUERY-PARMS
+       PERFORM LOAD-QUERY-CACHE
+       MOVE "postgresql" TO DB-TYPE
+       PERFORM TEST-DB
+       MOVE "mysql" TO DB-TYPE
+       PERFORM TEST-DB
+       MOVE "db2" TO DB-TYPE
+       PERFORM TEST-DB
+       MOVE "oracle" TO DB-TYPE
+       PERFORM TEST-DB
+       GOBACK.
+
+       LOAD-DB-CONN-PARMS SECTION.
+           OPEN INPUT DB-CONN-PARM-FILE
+           PERFORM UNTIL DB-CONN-PARM-EOF
+               READ DB-CONN-PARM-FILE
+                   AT END SET DB-CONN-PARM-EOF TO TRUE
+                   NOT AT END
+                       IF DB-CONN-PARM-COUNT < 10
+                           ADD 1 TO DB-CONN-PARM-COUNT
+                           SET CONN-IDX TO DB-CONN-PARM-COUNT
+                           MOVE CONN-DB-TYPE
+                               TO TBL-CONN-DB-TYPE(CONN-IDX)
+                           MOVE CONN-STRING TO TBL-CONN-STRING(CONN-IDX)
+                           MOVE CONN-CREDENTIALS-REF
+                               TO TBL-CONN-CREDS-REF(CONN-IDX)
+                       ELSE
+                           DISPLAY "LOAD-DB-CONN-PARMS: DBCONNPM.DAT "
+                               "has more than 10 rows -- ignoring "
+                               "the rest"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DB-CONN-PARM-FILE
+           .
+
+       LOAD-QUERY-PARMS SECTION.
+           OPEN INPUT QUERY-PARM-FILE
+           PERFORM UNTIL QUERY-PARM-EOF
+               READ QUERY-PARM-FILE
+                   AT END SET QUERY-PARM-EOF TO TRUE
+                   NOT AT END
+                       IF QUERY-PARM-COUNT < 50
+                           ADD 1 TO QUERY-PARM-COUNT
+                           SET QPARM-IDX TO QUERY-PARM-COUNT
+                           MOVE QPARM-QUERY-ID
+                               TO TBL-QPARM-QUERY-ID(QPARM-IDX)
+                           MOVE QPARM-DB-TYPE
+                               TO TBL-QPARM-DB-TYPE(QPARM-IDX)
+                           MOVE QPARM-SQL-TEXT
+                               TO TBL-QPARM-SQL-TEXT(QPARM-IDX)
+                       ELSE
+                           DISPLAY "LOAD-QUERY-PARMS: QUERYPARM.DAT "
+                               "has more than 50 rows -- ignoring "
+                               "the rest"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE QUERY-PARM-FILE
+           .
+
+       LOAD-QUERY-CACHE SECTION.
+           OPEN INPUT QUERY-CACHE-FILE
+           PERFORM UNTIL QUERY-CACHE-EOF
+               READ QUERY-CACHE-FILE
+                   AT END SET QUERY-CACHE-EOF TO TRUE
+                   NOT AT END
+                       IF QUERY-CACHE-COUNT < 100
+                           ADD 1 TO QUERY-CACHE-COUNT
+                           SET CACHE-IDX TO QUERY-CACHE-COUNT
+                           MOVE CACHE-DB-TYPE
+                               TO TBL-CACHE-DB-TYPE(CACHE-IDX)
+                           MOVE CACHE-QUERY-ID
+                               TO TBL-CACHE-QUERY-ID(CACHE-IDX)
+                           MOVE CACHE-DATE TO TBL-CACHE-DATE(CACHE-IDX)
+                           MOVE CACHE-ROW-COUNT
+                               TO TBL-CACHE-ROW-COUNT(CACHE-IDX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE QUERY-CACHE-FILE
+           .
+
+       FIND-DB-CONN-PARM SECTION.
+           MOVE SPACES TO WS-CONN-STRING
+           MOVE SPACES TO WS-CONN-CREDS-REF
+           SET CONN-IDX TO 1
+           SEARCH DB-CONN-PARM-ENTRY
+               AT END CONTINUE
+               WHEN TBL-CONN-DB-TYPE(CONN-IDX) = DB-TYPE
+                   MOVE TBL-CONN-STRING(CONN-IDX) TO WS-CONN-STRING
+                   MOVE TBL-CONN-CREDS-REF(CONN-IDX)
+                       TO WS-CONN-CREDS-REF
+           END-SEARCH
+           .
 
        TEST-DB SECTION.
-           DISPLAY "Testing database type: " DB-TYPE
-           PERFORM CONNECT-DB
-           PERFORM QUERY-DB
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-START-TS
+           PERFORM VALIDATE-DB-TYPE
+           IF DB-TYPE-IS-VALID
+               DISPLAY "Testing database type: " DB-TYPE
+               PERFORM CHECK-DB-TYPE-ALL-CACHED
+               IF DB-TYPE-ALL-CACHED
+                   DISPLAY "  All queries already cached for today - "
+                       "skipping connect"
+                   PERFORM WRITE-CACHED-RESULTS-FOR-DB-TYPE
+               ELSE
+                   PERFORM CONNECT-DB
+                   PERFORM QUERY-DB
+               END-IF
+               MOVE "SUCCESS" TO WS-AUDIT-STATUS
+           ELSE
+               DISPLAY "Rejected invalid/inactive DB-TYPE: " DB-TYPE
+               PERFORM LOG-DB-ERROR
+               MOVE 16 TO RETURN-CODE
+               MOVE "FAILED" TO WS-AUDIT-STATUS
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       WRITE-AUDIT-RECORD SECTION.
+           MOVE "Example2" TO AUDIT-PROGRAM-NAME
+           MOVE DB-TYPE TO AUDIT-PARM-VALUE
+           MOVE WS-AUDIT-START-TS TO AUDIT-START-TS
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-END-TS
+           MOVE WS-AUDIT-STATUS TO AUDIT-STATUS
+           OPEN EXTEND RUN-AUDIT-LOG
+           WRITE AUDIT-RECORD
+           CLOSE RUN-AUDIT-LOG
+           .
+
+       VALIDATE-DB-TYPE SECTION.
+           MOVE "N" TO WS-DB-VALID-FLAG
+           SET RUN-PARM-DB-IDX TO 1
+           SEARCH RUN-PARM-DB-ENTRY
+               AT END CONTINUE
+               WHEN RUN-PARM-DB-CODE(RUN-PARM-DB-IDX) = DB-TYPE
+                   AND RUN-PARM-DB-ACTIVE(RUN-PARM-DB-IDX) = "Y"
+                   MOVE "Y" TO WS-DB-VALID-FLAG
+           END-SEARCH
            .
 
        CONNECT-DB SECTION.
            EVALUATE DB-TYPE
                WHEN "postgresql"
                    DISPLAY "Connecting to PostgreSQL"
+                   PERFORM FIND-DB-CONN-PARM
+                   DISPLAY "  Using " WS-CONN-STRING
                WHEN "mysql"
                    DISPLAY "Connecting to MySQL"
+                   PERFORM FIND-DB-CONN-PARM
+                   DISPLAY "  Using " WS-CONN-STRING
+               WHEN "db2"
+                   DISPLAY "Connecting to DB2"
+                   PERFORM FIND-DB-CONN-PARM
+                   DISPLAY "  Using " WS-CONN-STRING
+               WHEN "oracle"
+                   DISPLAY "Connecting to Oracle"
+                   PERFORM FIND-DB-CONN-PARM
+                   DISPLAY "  Using " WS-CONN-STRING
                WHEN OTHER
-                   DISPLAY "Unknown database"
+                   PERFORM LOG-DB-ERROR
+                   MOVE 16 TO RETURN-CODE
            END-EVALUATE
            .
 
@@ -30,9 +255,120 @@
            EVALUATE DB-TYPE
                WHEN "postgresql"
                    DISPLAY "Querying PostgreSQL"
+                   PERFORM RUN-QUERIES-FOR-DB-TYPE
                WHEN "mysql"
                    DISPLAY "Querying MySQL"
+                   PERFORM RUN-QUERIES-FOR-DB-TYPE
+               WHEN "db2"
+                   DISPLAY "Querying DB2"
+                   PERFORM RUN-QUERIES-FOR-DB-TYPE
+               WHEN "oracle"
+                   DISPLAY "Querying Oracle"
+                   PERFORM RUN-QUERIES-FOR-DB-TYPE
                WHEN OTHER
-                   DISPLAY "Unknown database"
+                   PERFORM LOG-DB-ERROR
+                   MOVE 16 TO RETURN-CODE
            END-EVALUATE
            .
+
+       RUN-QUERIES-FOR-DB-TYPE SECTION.
+           PERFORM VARYING QPARM-IDX FROM 1 BY 1
+                   UNTIL QPARM-IDX > QUERY-PARM-COUNT
+               IF TBL-QPARM-DB-TYPE(QPARM-IDX) = DB-TYPE
+                   PERFORM CHECK-QUERY-CACHE
+                   IF QUERY-CACHE-HIT
+                       DISPLAY "  Using cached result for: "
+                           TBL-QPARM-QUERY-ID(QPARM-IDX)
+                   ELSE
+                       DISPLAY "  Executing: "
+                           TBL-QPARM-SQL-TEXT(QPARM-IDX)
+                       COMPUTE WS-QUERY-ROW-COUNT =
+                           QPARM-IDX * 100
+                       PERFORM WRITE-QUERY-CACHE-ENTRY
+                   END-IF
+                   PERFORM WRITE-QUERY-RESULT
+               END-IF
+           END-PERFORM
+           .
+
+       CHECK-DB-TYPE-ALL-CACHED SECTION.
+           MOVE "Y" TO WS-ALL-CACHED-FLAG
+           PERFORM VARYING QPARM-IDX FROM 1 BY 1
+                   UNTIL QPARM-IDX > QUERY-PARM-COUNT
+               IF TBL-QPARM-DB-TYPE(QPARM-IDX) = DB-TYPE
+                   PERFORM CHECK-QUERY-CACHE
+                   IF NOT QUERY-CACHE-HIT
+                       MOVE "N" TO WS-ALL-CACHED-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       CHECK-QUERY-CACHE SECTION.
+           MOVE "N" TO WS-CACHE-HIT-FLAG
+           MOVE ZERO TO WS-QUERY-ROW-COUNT
+           SET CACHE-IDX TO 1
+           SEARCH QUERY-CACHE-ENTRY
+               AT END CONTINUE
+               WHEN TBL-CACHE-DB-TYPE(CACHE-IDX) = DB-TYPE
+                   AND TBL-CACHE-QUERY-ID(CACHE-IDX) =
+                       TBL-QPARM-QUERY-ID(QPARM-IDX)
+                   AND TBL-CACHE-DATE(CACHE-IDX) = WS-TODAY-DATE
+                   MOVE "Y" TO WS-CACHE-HIT-FLAG
+                   MOVE TBL-CACHE-ROW-COUNT(CACHE-IDX)
+                       TO WS-QUERY-ROW-COUNT
+           END-SEARCH
+           .
+
+       WRITE-CACHED-RESULTS-FOR-DB-TYPE SECTION.
+           PERFORM VARYING QPARM-IDX FROM 1 BY 1
+                   UNTIL QPARM-IDX > QUERY-PARM-COUNT
+               IF TBL-QPARM-DB-TYPE(QPARM-IDX) = DB-TYPE
+                   PERFORM CHECK-QUERY-CACHE
+                   PERFORM WRITE-QUERY-RESULT
+               END-IF
+           END-PERFORM
+           .
+
+       WRITE-QUERY-CACHE-ENTRY SECTION.
+           MOVE DB-TYPE TO CACHE-DB-TYPE
+           MOVE TBL-QPARM-QUERY-ID(QPARM-IDX) TO CACHE-QUERY-ID
+           MOVE WS-TODAY-DATE TO CACHE-DATE
+           MOVE WS-QUERY-ROW-COUNT TO CACHE-ROW-COUNT
+           OPEN EXTEND QUERY-CACHE-FILE
+           WRITE CACHE-RECORD
+           CLOSE QUERY-CACHE-FILE
+           IF QUERY-CACHE-COUNT < 100
+               ADD 1 TO QUERY-CACHE-COUNT
+               SET CACHE-IDX TO QUERY-CACHE-COUNT
+               MOVE DB-TYPE TO TBL-CACHE-DB-TYPE(CACHE-IDX)
+               MOVE TBL-QPARM-QUERY-ID(QPARM-IDX)
+                   TO TBL-CACHE-QUERY-ID(CACHE-IDX)
+               MOVE WS-TODAY-DATE TO TBL-CACHE-DATE(CACHE-IDX)
+               MOVE WS-QUERY-ROW-COUNT TO TBL-CACHE-ROW-COUNT(CACHE-IDX)
+           END-IF
+           .
+
+       WRITE-QUERY-RESULT SECTION.
+           MOVE DB-TYPE TO QRES-DB-TYPE
+           MOVE TBL-QPARM-QUERY-ID(QPARM-IDX) TO QRES-QUERY-ID
+           MOVE WS-QUERY-ROW-COUNT TO QRES-ROW-COUNT
+           OPEN EXTEND QUERY-RESULT-FILE
+           WRITE QUERY-RESULT-HEADER
+           CLOSE QUERY-RESULT-FILE
+           IF QRS-COUNT < 50
+               ADD 1 TO QRS-COUNT
+               MOVE DB-TYPE TO QRS-DB-TYPE(QRS-COUNT)
+               MOVE TBL-QPARM-QUERY-ID(QPARM-IDX)
+                   TO QRS-QUERY-ID(QRS-COUNT)
+               MOVE WS-QUERY-ROW-COUNT TO QRS-ROW-COUNT(QRS-COUNT)
+           END-IF
+           .
+
+       LOG-DB-ERROR SECTION.
+           MOVE DB-TYPE TO ERR-DB-TYPE
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP
+           OPEN EXTEND DB-ERROR-LOG
+           WRITE DB-ERROR-LOG-RECORD
+           CLOSE DB-ERROR-LOG
+           .
