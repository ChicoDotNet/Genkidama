@@ -0,0 +1,8 @@
+      * Record layout for the DB-CONN-PARM control file. One record per
+      * supported DB-TYPE, carrying the connection string and a
+      * reference to where its credentials are vaulted (never the
+      * credentials themselves).
+       01  DB-CONN-PARM-RECORD.
+           05  CONN-DB-TYPE             PIC X(10).
+           05  CONN-STRING              PIC X(60).
+           05  CONN-CREDENTIALS-REF     PIC X(30).
