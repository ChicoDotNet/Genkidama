@@ -0,0 +1,7 @@
+      * Record layout for the REPORT-CHECKPOINT file. One record per
+      * REPORT-TYPE that finished GENERATE-REPORT successfully, so a
+      * restarted run knows what it can skip.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REPORT-TYPE         PIC X(10).
+           05  CKPT-STATUS              PIC X(9).
+           05  CKPT-TIMESTAMP           PIC X(21).
