@@ -0,0 +1,4 @@
+      * Record layout for the THEME-REQUEST-FILE. One THEME code per
+      * record; Example1 processes as many or as few as the file holds.
+       01  THEME-REQUEST-RECORD.
+           05  REQ-THEME-CODE           PIC X(5).
