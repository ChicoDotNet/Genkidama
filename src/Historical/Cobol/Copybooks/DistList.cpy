@@ -0,0 +1,6 @@
+      * Record layout for the REPORT-DISTRIBUTION-LIST control file.
+      * Maps a REPORT-TYPE to a recipient address or printer queue so
+      * DISTRIBUTE-REPORT knows where the just-generated file goes.
+       01  DIST-LIST-RECORD.
+           05  DIST-REPORT-TYPE         PIC X(10).
+           05  DIST-RECIPIENT           PIC X(50).
