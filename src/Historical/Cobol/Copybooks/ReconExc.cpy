@@ -0,0 +1,8 @@
+      * Record layout for the RECON-EXCEPTION-LOG file. Written whenever
+      * Example3's report output count for a report type does not match
+      * the extract count Example2 produced for that same run.
+       01  RECON-EXCEPTION-RECORD.
+           05  RECON-REPORT-TYPE       PIC X(10).
+           05  RECON-EXPECTED-COUNT    PIC 9(7).
+           05  RECON-ACTUAL-COUNT      PIC 9(7).
+           05  RECON-TIMESTAMP         PIC X(21).
