@@ -0,0 +1,6 @@
+      * Record layout for the DB-ERROR-LOG file. One record per
+      * rejected CONNECT-DB/QUERY-DB call, so an invalid DB-TYPE
+      * parameter leaves a durable trace of what was rejected and when.
+       01  DB-ERROR-LOG-RECORD.
+           05  ERR-DB-TYPE              PIC X(10).
+           05  ERR-TIMESTAMP            PIC X(21).
