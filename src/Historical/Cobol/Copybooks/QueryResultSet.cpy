@@ -0,0 +1,10 @@
+      * In-memory query result set passed between programs called by
+      * Driver: Example2 populates it as QUERY-DB runs, Example1 and
+      * Example3 receive it to render the dashboard and the report
+      * from the same extract instead of re-pulling it.
+       01  QUERY-RESULT-SET.
+           05  QRS-COUNT                PIC 9(4).
+           05  QRS-ENTRY OCCURS 50 TIMES.
+               10  QRS-DB-TYPE          PIC X(10).
+               10  QRS-QUERY-ID         PIC X(8).
+               10  QRS-ROW-COUNT        PIC 9(7).
