@@ -0,0 +1,10 @@
+      * Record layout for the shared RUN-AUDIT-LOG. One record per
+      * PERFORM TEST-THEME / TEST-DB / TEST-REPORT across Example1,
+      * Example2, and Example3, so a night's processing history can be
+      * queried from one place instead of console scrollback.
+       01  AUDIT-RECORD.
+           05  AUDIT-PROGRAM-NAME       PIC X(8).
+           05  AUDIT-PARM-VALUE         PIC X(10).
+           05  AUDIT-START-TS           PIC X(21).
+           05  AUDIT-END-TS             PIC X(21).
+           05  AUDIT-STATUS             PIC X(9).
