@@ -0,0 +1,9 @@
+      * Record layout for the THEME-PARM control file. One record per
+      * supported screen theme; add or retire a theme by adding or
+      * removing a record here instead of recompiling Example1.
+       01  THEME-PARM-RECORD.
+           05  PARM-THEME-CODE          PIC X(5).
+           05  PARM-BUTTON-ATTR         PIC X(20).
+           05  PARM-CHECKBOX-ATTR       PIC X(20).
+           05  PARM-TEXTBOX-ATTR        PIC X(20).
+           05  PARM-DROPDOWN-ATTR       PIC X(20).
