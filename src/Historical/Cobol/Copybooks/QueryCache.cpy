@@ -0,0 +1,9 @@
+      * Record layout for the QUERY-CACHE file. Keyed by DB-TYPE and
+      * query id plus the calendar date the query last ran, so QUERY-DB
+      * can reuse a same-day result instead of hitting the source
+      * database again for identical data.
+       01  CACHE-RECORD.
+           05  CACHE-DB-TYPE            PIC X(10).
+           05  CACHE-QUERY-ID           PIC X(8).
+           05  CACHE-DATE               PIC X(8).
+           05  CACHE-ROW-COUNT          PIC 9(7).
