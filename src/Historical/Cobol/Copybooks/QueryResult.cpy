@@ -0,0 +1,7 @@
+      * Record layout for the QUERY-RESULT-FILE. A header record per
+      * query actually run, so downstream jobs know what came back
+      * without re-reading console output.
+       01  QUERY-RESULT-HEADER.
+           05  QRES-DB-TYPE             PIC X(10).
+           05  QRES-QUERY-ID            PIC X(8).
+           05  QRES-ROW-COUNT           PIC 9(7).
