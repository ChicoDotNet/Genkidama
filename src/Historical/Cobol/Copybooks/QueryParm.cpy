@@ -0,0 +1,7 @@
+      * Record layout for the QUERY-PARM control file. One record per
+      * query to run against a DB-TYPE: a query id and either inline
+      * SQL text or the name of a stored procedure to call.
+       01  QUERY-PARM-RECORD.
+           05  QPARM-QUERY-ID           PIC X(8).
+           05  QPARM-DB-TYPE            PIC X(10).
+           05  QPARM-SQL-TEXT           PIC X(100).
