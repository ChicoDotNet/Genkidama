@@ -0,0 +1,38 @@
+      * Shared control tables of valid parameter codes for THEME,
+      * DB-TYPE, and REPORT-TYPE, each carrying an active/inactive
+      * flag. Toggling an already-coded value active/inactive is a
+      * change to this copybook's VALUE clauses only. Adding a new
+      * code still requires PROCEDURE DIVISION changes in Example1,
+      * Example2, or Example3 (the per-type MOVE/PERFORM and EVALUATE
+      * WHEN branches), since this table drives validation only, not
+      * the set of values each program attempts to process.
+       01  RUN-PARM-THEME-VALUES.
+           05  FILLER                   PIC X(6) VALUE "dark Y".
+           05  FILLER                   PIC X(6) VALUE "lightY".
+       01  RUN-PARM-THEME-TABLE REDEFINES RUN-PARM-THEME-VALUES.
+           05  RUN-PARM-THEME-ENTRY OCCURS 2 TIMES
+                   INDEXED BY RUN-PARM-THEME-IDX.
+               10  RUN-PARM-THEME-CODE      PIC X(5).
+               10  RUN-PARM-THEME-ACTIVE    PIC X(1).
+
+       01  RUN-PARM-DB-VALUES.
+           05  FILLER                   PIC X(11) VALUE "postgresqlY".
+           05  FILLER                   PIC X(11) VALUE "mysql     Y".
+           05  FILLER                   PIC X(11) VALUE "db2       Y".
+           05  FILLER                   PIC X(11) VALUE "oracle    Y".
+       01  RUN-PARM-DB-TABLE REDEFINES RUN-PARM-DB-VALUES.
+           05  RUN-PARM-DB-ENTRY OCCURS 4 TIMES
+                   INDEXED BY RUN-PARM-DB-IDX.
+               10  RUN-PARM-DB-CODE         PIC X(10).
+               10  RUN-PARM-DB-ACTIVE       PIC X(1).
+
+       01  RUN-PARM-REPORT-VALUES.
+           05  FILLER                   PIC X(11) VALUE "pdf       Y".
+           05  FILLER                   PIC X(11) VALUE "html      Y".
+           05  FILLER                   PIC X(11) VALUE "csv       Y".
+           05  FILLER                   PIC X(11) VALUE "xml       Y".
+       01  RUN-PARM-REPORT-TABLE REDEFINES RUN-PARM-REPORT-VALUES.
+           05  RUN-PARM-REPORT-ENTRY OCCURS 4 TIMES
+                   INDEXED BY RUN-PARM-REPORT-IDX.
+               10  RUN-PARM-REPORT-CODE     PIC X(10).
+               10  RUN-PARM-REPORT-ACTIVE   PIC X(1).
